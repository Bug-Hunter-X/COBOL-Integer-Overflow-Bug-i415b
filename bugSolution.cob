@@ -1,12 +1,503 @@
-```cobol
-01  WS-DATA-AREA.
-    05  WS-INTEGER-1 PIC 9(5) VALUE 10000.
-    05  WS-INTEGER-2 PIC 9(5) VALUE 0.
-    05  WS-RESULT PIC 9(7) VALUE 0.
-
-PROCEDURE DIVISION.
-    ADD WS-INTEGER-1 TO WS-INTEGER-2 GIVING WS-RESULT.
-    DISPLAY "Result: " WS-RESULT.
-    STOP RUN.
-```
-This solution uses a larger data type (PIC 9(7)) for the result to prevent the integer overflow.  The 'GIVING' clause is used for clarity and to explicitly assign the result to the new field.
\ No newline at end of file
+      *****************************************************************
+      *  PROGRAM:  SUMBATCH
+      *  PURPOSE:  Daily posting summation batch.  Reads a variable
+      *            number of transaction records (signed currency
+      *            amount pairs) from TRANS-IN and sums each pair,
+      *            replacing the original fixed-pair overflow fix with
+      *            a real production feed.
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SUMBATCH.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT TRANS-IN ASSIGN TO TRANIN
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT EXCP-RPT ASSIGN TO EXCPRPT
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT RESULT-OUT ASSIGN TO RESULTOT
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT AUDIT-LOG ASSIGN TO AUDITLOG
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT OPTIONAL CTL-TOTAL-IN ASSIGN TO CTLTOTIN
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT OPTIONAL CHKPT-IN ASSIGN TO CHKPTIN
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT CHKPT-OUT ASSIGN TO CHKPTOUT
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT SUMMARY-RPT ASSIGN TO SUMMRPT
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT SHARED-TOTAL ASSIGN TO SHRDTOT
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS ST-KEY
+               FILE STATUS IS WS-VSAM-STATUS.
+
+           SELECT OVFL-RPT ASSIGN TO OVFLRPT
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT RECON-RPT ASSIGN TO RECONRPT
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  TRANS-IN
+           RECORDING MODE IS F.
+           COPY TRANREC.
+
+       FD  EXCP-RPT
+           RECORDING MODE IS F.
+           COPY EXCPREC.
+
+       FD  RESULT-OUT
+           RECORDING MODE IS F.
+           COPY RESOUT.
+
+       FD  AUDIT-LOG
+           RECORDING MODE IS F.
+           COPY AUDITREC.
+
+       FD  CTL-TOTAL-IN
+           RECORDING MODE IS F.
+           COPY CTLTOTREC.
+
+       FD  CHKPT-IN
+           RECORDING MODE IS F.
+           COPY CHKPTREC REPLACING ==CHECKPOINT-RECORD==
+               BY ==CHECKPOINT-IN-RECORD==
+               ==CKPT-RECORD-COUNT== BY ==CKPT-IN-RECORD-COUNT==
+               ==CKPT-PHYSICAL-READ-COUNT==
+                   BY ==CKPT-IN-PHYSICAL-READ-COUNT==
+               ==CKPT-RUNNING-TOTAL== BY ==CKPT-IN-RUNNING-TOTAL==
+               ==CKPT-CAT-USED-COUNT== BY ==CKPT-IN-CAT-USED-COUNT==
+               ==CKPT-CATEGORY-ENTRY== BY ==CKPT-IN-CATEGORY-ENTRY==
+               ==CKPT-CAT-CODE== BY ==CKPT-IN-CAT-CODE==
+               ==CKPT-CAT-SUBTOTAL== BY ==CKPT-IN-CAT-SUBTOTAL==
+               ==CKPT-OTHER-CATEGORY-TOTAL==
+                   BY ==CKPT-IN-OTHER-CATEGORY-TOTAL==
+               ==CKPT-OTHER-CATEGORY-COUNT==
+                   BY ==CKPT-IN-OTHER-CATEGORY-COUNT==.
+
+       FD  CHKPT-OUT
+           RECORDING MODE IS F.
+           COPY CHKPTREC REPLACING ==CHECKPOINT-RECORD==
+               BY ==CHECKPOINT-OUT-RECORD==
+               ==CKPT-RECORD-COUNT== BY ==CKPT-OUT-RECORD-COUNT==
+               ==CKPT-PHYSICAL-READ-COUNT==
+                   BY ==CKPT-OUT-PHYSICAL-READ-COUNT==
+               ==CKPT-RUNNING-TOTAL== BY ==CKPT-OUT-RUNNING-TOTAL==
+               ==CKPT-CAT-USED-COUNT== BY ==CKPT-OUT-CAT-USED-COUNT==
+               ==CKPT-CATEGORY-ENTRY== BY ==CKPT-OUT-CATEGORY-ENTRY==
+               ==CKPT-CAT-CODE== BY ==CKPT-OUT-CAT-CODE==
+               ==CKPT-CAT-SUBTOTAL== BY ==CKPT-OUT-CAT-SUBTOTAL==
+               ==CKPT-OTHER-CATEGORY-TOTAL==
+                   BY ==CKPT-OUT-OTHER-CATEGORY-TOTAL==
+               ==CKPT-OTHER-CATEGORY-COUNT==
+                   BY ==CKPT-OUT-OTHER-CATEGORY-COUNT==.
+
+       FD  SUMMARY-RPT
+           RECORDING MODE IS F.
+           COPY SUMRPT.
+
+       FD  SHARED-TOTAL.
+           COPY TOTVSAM.
+
+       FD  OVFL-RPT
+           RECORDING MODE IS F.
+           COPY OVFLREC.
+
+       FD  RECON-RPT
+           RECORDING MODE IS F.
+           COPY RECONREC.
+
+       WORKING-STORAGE SECTION.
+       01  WS-DATA-AREA.
+           05  WS-INTEGER-1             PIC S9(7)V99 COMP-3 VALUE 0.
+           05  WS-INTEGER-2             PIC S9(7)V99 COMP-3 VALUE 0.
+           05  WS-RESULT                PIC S9(7)V99 COMP-3 VALUE 0.
+           05  WS-BATCH-TOTAL           PIC S9(9)V99 COMP-3 VALUE 0.
+
+       01  WS-RUN-DATE                  PIC X(8).
+       01  WS-JOB-ID                    PIC X(8) VALUE SPACES.
+
+       01  WS-VALIDATION-AREA.
+           05  WS-MAX-FIELD-VALUE       PIC S9(7)V99 COMP-3
+                                             VALUE 9999999.99.
+           05  WS-CAPACITY-CHECK        PIC S9(8)V99 COMP-3 VALUE 0.
+           05  WS-VALID-RECORD-SWITCH   PIC X VALUE 'Y'.
+               88  VALID-RECORD                  VALUE 'Y'.
+               88  INVALID-RECORD                VALUE 'N'.
+
+       01  WS-FLAGS.
+           05  WS-EOF-SWITCH            PIC X VALUE 'N'.
+               88  END-OF-FILE                   VALUE 'Y'.
+
+       01  WS-COUNTERS.
+           05  WS-RECORD-COUNT          PIC 9(7) VALUE 0.
+           05  WS-PHYSICAL-READ-COUNT   PIC 9(7) VALUE 0.
+           05  WS-EXCEPTION-COUNT       PIC 9(7) VALUE 0.
+
+       01  WS-CURRENT-TIMESTAMP         PIC X(26).
+
+       01  WS-RECONCILE-AREA.
+           05  WS-EXTERNAL-CTL-TOTAL    PIC S9(9)V99 COMP-3 VALUE 0.
+           05  WS-CTL-DIFFERENCE        PIC S9(9)V99 COMP-3 VALUE 0.
+           05  WS-RECONCILE-STATUS      PIC X(9) VALUE SPACES.
+
+       01  WS-CHECKPOINT-AREA.
+           05  WS-CHECKPOINT-INTERVAL   PIC 9(7) VALUE 1000.
+           05  WS-RESTART-RECORD-COUNT  PIC 9(7) VALUE 0.
+           05  WS-RESTART-PHYSICAL-COUNT PIC 9(7) VALUE 0.
+           05  WS-CKPT-CAT-IDX          PIC 9(2) VALUE 0.
+           05  WS-IS-RESTART-SWITCH     PIC X VALUE 'N'.
+               88  IS-RESTART-RUN                VALUE 'Y'.
+
+       01  WS-CATEGORY-TABLE.
+           05  WS-CATEGORY-ENTRY OCCURS 20 TIMES
+                   INDEXED BY WS-CAT-IDX.
+               10  WS-CAT-CODE          PIC X(4) VALUE SPACES.
+               10  WS-CAT-SUBTOTAL      PIC S9(9)V99 COMP-3 VALUE 0.
+       01  WS-CAT-USED-COUNT            PIC 9(2) VALUE 0.
+       01  WS-CAT-FOUND-SWITCH          PIC X VALUE 'N'.
+           88  CATEGORY-FOUND                    VALUE 'Y'.
+       01  WS-OTHER-CATEGORY-TOTAL      PIC S9(9)V99 COMP-3 VALUE 0.
+       01  WS-OTHER-CATEGORY-COUNT      PIC 9(7) VALUE 0.
+
+       01  WS-REPORT-LINE                PIC X(132).
+       01  WS-EDIT-AMOUNT                PIC -(9)9.99.
+       01  WS-EDIT-COUNT                 PIC ZZZZZZ9.
+
+       01  WS-VSAM-STATUS                PIC XX VALUE SPACES.
+       01  WS-SHARED-TOTAL-KEY           PIC X(8) VALUE "RUNTOTAL".
+
+       01  WS-OVERFLOW-AREA.
+           05  WS-OVERFLOW-WARN-THRESHOLD  PIC S9(7)V99 COMP-3
+                                               VALUE 8000000.00.
+           05  WS-THRESHOLD-PARM           PIC X(15) VALUE SPACES.
+           05  WS-OVERFLOW-WARN-COUNT      PIC 9(7) VALUE 0.
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           PERFORM 1000-INITIALIZE.
+           PERFORM 2000-PROCESS-RECORDS UNTIL END-OF-FILE.
+           PERFORM 6000-RECONCILE-CONTROL-TOTAL.
+           PERFORM 8100-PRODUCE-SUMMARY-REPORT.
+           PERFORM 9000-TERMINATE.
+           STOP RUN.
+
+       1000-INITIALIZE.
+           MOVE FUNCTION CURRENT-DATE(1:8) TO WS-RUN-DATE.
+           DISPLAY 1 UPON ARGUMENT-NUMBER.
+           ACCEPT WS-JOB-ID FROM ARGUMENT-VALUE
+               ON EXCEPTION
+                   CONTINUE
+           END-ACCEPT.
+           DISPLAY 2 UPON ARGUMENT-NUMBER.
+           ACCEPT WS-THRESHOLD-PARM FROM ARGUMENT-VALUE
+               ON EXCEPTION
+                   CONTINUE
+           END-ACCEPT.
+           IF WS-THRESHOLD-PARM NOT = SPACES
+               COMPUTE WS-OVERFLOW-WARN-THRESHOLD =
+                   FUNCTION NUMVAL(WS-THRESHOLD-PARM)
+           END-IF.
+           OPEN INPUT TRANS-IN.
+           OPEN INPUT CHKPT-IN.
+           PERFORM 7000-CHECK-RESTART.
+           CLOSE CHKPT-IN.
+           IF IS-RESTART-RUN
+               OPEN EXTEND EXCP-RPT
+               OPEN EXTEND RESULT-OUT
+               OPEN EXTEND AUDIT-LOG
+               OPEN EXTEND OVFL-RPT
+           ELSE
+               OPEN OUTPUT EXCP-RPT
+               OPEN OUTPUT RESULT-OUT
+               OPEN OUTPUT AUDIT-LOG
+               OPEN OUTPUT OVFL-RPT
+           END-IF.
+           OPEN OUTPUT RECON-RPT.
+           OPEN INPUT CTL-TOTAL-IN.
+           OPEN OUTPUT CHKPT-OUT.
+           OPEN OUTPUT SUMMARY-RPT.
+           PERFORM 8200-OPEN-SHARED-TOTAL.
+           IF IS-RESTART-RUN
+               MOVE WS-RESTART-RECORD-COUNT TO WS-RECORD-COUNT
+               MOVE WS-RESTART-PHYSICAL-COUNT TO WS-PHYSICAL-READ-COUNT
+               PERFORM 7100-SKIP-PROCESSED-RECORDS
+           END-IF.
+           PERFORM 2100-READ-TRANS.
+
+       2000-PROCESS-RECORDS.
+           MOVE TRAN-INTEGER-1 TO WS-INTEGER-1.
+           MOVE TRAN-INTEGER-2 TO WS-INTEGER-2.
+           PERFORM 3000-VALIDATE-INPUT.
+           IF VALID-RECORD
+               ADD WS-INTEGER-1 TO WS-INTEGER-2 GIVING WS-RESULT
+               ADD 1 TO WS-RECORD-COUNT
+               ADD WS-RESULT TO WS-BATCH-TOTAL
+               DISPLAY "Result: " WS-RESULT
+               PERFORM 4000-WRITE-INTERFACE-RECORD
+               PERFORM 5000-WRITE-AUDIT-RECORD
+               PERFORM 8000-ACCUMULATE-CATEGORY
+               PERFORM 8300-UPDATE-SHARED-TOTAL
+               PERFORM 3200-CHECK-OVERFLOW-WARNING
+               IF FUNCTION MOD(WS-RECORD-COUNT, WS-CHECKPOINT-INTERVAL)
+                       = 0
+                   PERFORM 7200-WRITE-CHECKPOINT
+               END-IF
+           ELSE
+               PERFORM 3100-WRITE-EXCEPTION
+           END-IF.
+           PERFORM 2100-READ-TRANS.
+
+       2100-READ-TRANS.
+           READ TRANS-IN
+               AT END
+                   SET END-OF-FILE TO TRUE
+               NOT AT END
+                   ADD 1 TO WS-PHYSICAL-READ-COUNT
+           END-READ.
+
+       3000-VALIDATE-INPUT.
+           SET VALID-RECORD TO TRUE.
+           COMPUTE WS-CAPACITY-CHECK = WS-INTEGER-1 + WS-INTEGER-2.
+           IF FUNCTION ABS(WS-CAPACITY-CHECK) > WS-MAX-FIELD-VALUE
+               SET INVALID-RECORD TO TRUE
+           END-IF.
+
+       3200-CHECK-OVERFLOW-WARNING.
+           IF FUNCTION ABS(WS-RESULT) > WS-OVERFLOW-WARN-THRESHOLD
+               ADD 1 TO WS-OVERFLOW-WARN-COUNT
+               MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-TIMESTAMP
+               MOVE WS-CURRENT-TIMESTAMP TO OVFL-TIMESTAMP
+               MOVE WS-RECORD-COUNT TO OVFL-RECORD-NUMBER
+               MOVE WS-INTEGER-1 TO OVFL-INTEGER-1
+               MOVE WS-INTEGER-2 TO OVFL-INTEGER-2
+               MOVE WS-RESULT TO OVFL-RESULT
+               MOVE WS-OVERFLOW-WARN-THRESHOLD TO OVFL-THRESHOLD
+               WRITE OVFL-RECORD
+           END-IF.
+
+       3100-WRITE-EXCEPTION.
+           ADD 1 TO WS-EXCEPTION-COUNT.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-TIMESTAMP.
+           MOVE WS-CURRENT-TIMESTAMP TO EXCP-TIMESTAMP.
+           MOVE WS-PHYSICAL-READ-COUNT TO EXCP-RECORD-NUMBER.
+           MOVE WS-INTEGER-1 TO EXCP-INTEGER-1.
+           MOVE WS-INTEGER-2 TO EXCP-INTEGER-2.
+           MOVE "AMOUNT/SUM EXCEEDS FIELD CAPACITY"
+               TO EXCP-REASON.
+           WRITE EXCP-RECORD.
+
+       4000-WRITE-INTERFACE-RECORD.
+           MOVE WS-RUN-DATE TO RO-RUN-DATE.
+           MOVE WS-RECORD-COUNT TO RO-RECORD-COUNT.
+           MOVE WS-RESULT TO RO-RESULT.
+           WRITE RESULT-OUT-RECORD.
+
+       5000-WRITE-AUDIT-RECORD.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-TIMESTAMP.
+           MOVE WS-CURRENT-TIMESTAMP TO AUD-TIMESTAMP.
+           MOVE WS-JOB-ID TO AUD-JOB-ID.
+           MOVE WS-INTEGER-1 TO AUD-INTEGER-1.
+           MOVE WS-INTEGER-2 TO AUD-INTEGER-2.
+           MOVE WS-RESULT TO AUD-RESULT.
+           WRITE AUDIT-RECORD.
+
+       6000-RECONCILE-CONTROL-TOTAL.
+           READ CTL-TOTAL-IN
+               AT END
+                   MOVE "NO-TOTAL" TO WS-RECONCILE-STATUS
+                   MOVE 8 TO RETURN-CODE
+           NOT AT END
+               MOVE CTL-HASH-TOTAL TO WS-EXTERNAL-CTL-TOTAL
+               COMPUTE WS-CTL-DIFFERENCE =
+                   WS-BATCH-TOTAL - WS-EXTERNAL-CTL-TOTAL
+               IF WS-CTL-DIFFERENCE = 0
+                   MOVE "BALANCED" TO WS-RECONCILE-STATUS
+                   MOVE 0 TO RETURN-CODE
+               ELSE
+                   MOVE "MISMATCH" TO WS-RECONCILE-STATUS
+                   MOVE 4 TO RETURN-CODE
+               END-IF
+           END-READ.
+           DISPLAY "Control total reconciliation: "
+               WS-RECONCILE-STATUS
+               " Batch=" WS-BATCH-TOTAL
+               " External=" WS-EXTERNAL-CTL-TOTAL
+               " Diff=" WS-CTL-DIFFERENCE.
+           MOVE FUNCTION CURRENT-DATE TO WS-CURRENT-TIMESTAMP.
+           MOVE WS-CURRENT-TIMESTAMP TO RECON-TIMESTAMP.
+           MOVE WS-RECONCILE-STATUS TO RECON-STATUS.
+           MOVE WS-BATCH-TOTAL TO RECON-BATCH-TOTAL.
+           MOVE WS-EXTERNAL-CTL-TOTAL TO RECON-EXTERNAL-TOTAL.
+           MOVE WS-CTL-DIFFERENCE TO RECON-DIFFERENCE.
+           WRITE RECON-RECORD.
+
+       7000-CHECK-RESTART.
+           READ CHKPT-IN
+               AT END
+                   CONTINUE
+               NOT AT END
+                   SET IS-RESTART-RUN TO TRUE
+                   MOVE CKPT-IN-RECORD-COUNT TO WS-RESTART-RECORD-COUNT
+                   MOVE CKPT-IN-PHYSICAL-READ-COUNT
+                       TO WS-RESTART-PHYSICAL-COUNT
+                   MOVE CKPT-IN-RUNNING-TOTAL TO WS-BATCH-TOTAL
+                   MOVE CKPT-IN-CAT-USED-COUNT TO WS-CAT-USED-COUNT
+                   PERFORM VARYING WS-CKPT-CAT-IDX FROM 1 BY 1
+                           UNTIL WS-CKPT-CAT-IDX > 20
+                       MOVE CKPT-IN-CAT-CODE(WS-CKPT-CAT-IDX)
+                           TO WS-CAT-CODE(WS-CKPT-CAT-IDX)
+                       MOVE CKPT-IN-CAT-SUBTOTAL(WS-CKPT-CAT-IDX)
+                           TO WS-CAT-SUBTOTAL(WS-CKPT-CAT-IDX)
+                   END-PERFORM
+                   MOVE CKPT-IN-OTHER-CATEGORY-TOTAL
+                       TO WS-OTHER-CATEGORY-TOTAL
+                   MOVE CKPT-IN-OTHER-CATEGORY-COUNT
+                       TO WS-OTHER-CATEGORY-COUNT
+           END-READ.
+
+       7100-SKIP-PROCESSED-RECORDS.
+           PERFORM WS-RESTART-PHYSICAL-COUNT TIMES
+               READ TRANS-IN
+                   AT END
+                       SET END-OF-FILE TO TRUE
+               END-READ
+           END-PERFORM.
+
+       7200-WRITE-CHECKPOINT.
+           MOVE WS-RECORD-COUNT TO CKPT-OUT-RECORD-COUNT.
+           MOVE WS-PHYSICAL-READ-COUNT TO CKPT-OUT-PHYSICAL-READ-COUNT.
+           MOVE WS-BATCH-TOTAL TO CKPT-OUT-RUNNING-TOTAL.
+           MOVE WS-CAT-USED-COUNT TO CKPT-OUT-CAT-USED-COUNT.
+           PERFORM VARYING WS-CKPT-CAT-IDX FROM 1 BY 1
+                   UNTIL WS-CKPT-CAT-IDX > 20
+               MOVE WS-CAT-CODE(WS-CKPT-CAT-IDX)
+                   TO CKPT-OUT-CAT-CODE(WS-CKPT-CAT-IDX)
+               MOVE WS-CAT-SUBTOTAL(WS-CKPT-CAT-IDX)
+                   TO CKPT-OUT-CAT-SUBTOTAL(WS-CKPT-CAT-IDX)
+           END-PERFORM.
+           MOVE WS-OTHER-CATEGORY-TOTAL
+               TO CKPT-OUT-OTHER-CATEGORY-TOTAL.
+           MOVE WS-OTHER-CATEGORY-COUNT
+               TO CKPT-OUT-OTHER-CATEGORY-COUNT.
+           WRITE CHECKPOINT-OUT-RECORD.
+
+       8000-ACCUMULATE-CATEGORY.
+           MOVE 'N' TO WS-CAT-FOUND-SWITCH.
+           PERFORM VARYING WS-CAT-IDX FROM 1 BY 1
+                   UNTIL WS-CAT-IDX > WS-CAT-USED-COUNT
+               IF WS-CAT-CODE(WS-CAT-IDX) = TRAN-CATEGORY
+                   ADD WS-RESULT TO WS-CAT-SUBTOTAL(WS-CAT-IDX)
+                   SET CATEGORY-FOUND TO TRUE
+                   EXIT PERFORM
+               END-IF
+           END-PERFORM.
+           IF NOT CATEGORY-FOUND
+               IF WS-CAT-USED-COUNT < 20
+                   ADD 1 TO WS-CAT-USED-COUNT
+                   SET WS-CAT-IDX TO WS-CAT-USED-COUNT
+                   MOVE TRAN-CATEGORY TO WS-CAT-CODE(WS-CAT-IDX)
+                   MOVE WS-RESULT TO WS-CAT-SUBTOTAL(WS-CAT-IDX)
+               ELSE
+                   ADD WS-RESULT TO WS-OTHER-CATEGORY-TOTAL
+                   ADD 1 TO WS-OTHER-CATEGORY-COUNT
+                   DISPLAY "Category table full - routed to OTHER: "
+                       TRAN-CATEGORY
+               END-IF
+           END-IF.
+
+       8100-PRODUCE-SUMMARY-REPORT.
+           MOVE SPACES TO WS-REPORT-LINE.
+           STRING "DAILY POSTING SUMMARY REPORT - RUN DATE: "
+                   WS-RUN-DATE
+               DELIMITED BY SIZE INTO WS-REPORT-LINE.
+           WRITE SUMMARY-RECORD FROM WS-REPORT-LINE.
+
+           MOVE SPACES TO WS-REPORT-LINE.
+           MOVE WS-RECORD-COUNT TO WS-EDIT-COUNT.
+           STRING "RECORDS PROCESSED: " WS-EDIT-COUNT
+               DELIMITED BY SIZE INTO WS-REPORT-LINE.
+           WRITE SUMMARY-RECORD FROM WS-REPORT-LINE.
+
+           MOVE SPACES TO WS-REPORT-LINE.
+           STRING "CATEGORY SUBTOTALS" DELIMITED BY SIZE
+               INTO WS-REPORT-LINE.
+           WRITE SUMMARY-RECORD FROM WS-REPORT-LINE.
+
+           PERFORM VARYING WS-CAT-IDX FROM 1 BY 1
+                   UNTIL WS-CAT-IDX > WS-CAT-USED-COUNT
+               MOVE SPACES TO WS-REPORT-LINE
+               MOVE WS-CAT-SUBTOTAL(WS-CAT-IDX) TO WS-EDIT-AMOUNT
+               STRING "  " WS-CAT-CODE(WS-CAT-IDX) "  " WS-EDIT-AMOUNT
+                   DELIMITED BY SIZE INTO WS-REPORT-LINE
+               WRITE SUMMARY-RECORD FROM WS-REPORT-LINE
+           END-PERFORM.
+
+           IF WS-OTHER-CATEGORY-COUNT > 0
+               MOVE SPACES TO WS-REPORT-LINE
+               MOVE WS-OTHER-CATEGORY-TOTAL TO WS-EDIT-AMOUNT
+               STRING "  OTHR  " WS-EDIT-AMOUNT
+                       "  (CATEGORY TABLE FULL - "
+                       WS-OTHER-CATEGORY-COUNT
+                       " RECORDS)"
+                   DELIMITED BY SIZE INTO WS-REPORT-LINE
+               WRITE SUMMARY-RECORD FROM WS-REPORT-LINE
+           END-IF.
+
+           MOVE SPACES TO WS-REPORT-LINE.
+           MOVE WS-BATCH-TOTAL TO WS-EDIT-AMOUNT.
+           STRING "FINAL RESULT (BATCH TOTAL): " WS-EDIT-AMOUNT
+               DELIMITED BY SIZE INTO WS-REPORT-LINE.
+           WRITE SUMMARY-RECORD FROM WS-REPORT-LINE.
+
+       8200-OPEN-SHARED-TOTAL.
+           OPEN I-O SHARED-TOTAL.
+           IF WS-VSAM-STATUS = "35"
+               OPEN OUTPUT SHARED-TOTAL
+               MOVE WS-SHARED-TOTAL-KEY TO ST-KEY
+               MOVE 0 TO ST-RUNNING-TOTAL
+               MOVE 0 TO ST-RECORD-COUNT
+               WRITE SHARED-TOTAL-RECORD
+               CLOSE SHARED-TOTAL
+               OPEN I-O SHARED-TOTAL
+           END-IF.
+
+       8300-UPDATE-SHARED-TOTAL.
+           MOVE WS-SHARED-TOTAL-KEY TO ST-KEY.
+           READ SHARED-TOTAL
+               INVALID KEY
+                   MOVE 0 TO ST-RUNNING-TOTAL
+                   MOVE 0 TO ST-RECORD-COUNT
+           END-READ.
+           MOVE WS-BATCH-TOTAL TO ST-RUNNING-TOTAL.
+           MOVE WS-RECORD-COUNT TO ST-RECORD-COUNT.
+           REWRITE SHARED-TOTAL-RECORD
+               INVALID KEY
+                   WRITE SHARED-TOTAL-RECORD
+           END-REWRITE.
+
+       9000-TERMINATE.
+           CLOSE TRANS-IN.
+           CLOSE EXCP-RPT.
+           CLOSE RESULT-OUT.
+           CLOSE AUDIT-LOG.
+           CLOSE CTL-TOTAL-IN.
+           CLOSE CHKPT-OUT.
+           CLOSE SUMMARY-RPT.
+           CLOSE SHARED-TOTAL.
+           CLOSE OVFL-RPT.
+           CLOSE RECON-RPT.
+           DISPLAY "Exceptions written: " WS-EXCEPTION-COUNT.
+           DISPLAY "Overflow warnings written: " WS-OVERFLOW-WARN-COUNT.
