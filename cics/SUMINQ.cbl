@@ -0,0 +1,71 @@
+      *****************************************************************
+      *  PROGRAM:  SUMINQ
+      *  PURPOSE:  Online CICS inquiry transaction (SINQ).  Lets an
+      *            operator query the current accumulated batch total
+      *            mid-day by reading the shared VSAM total record that
+      *            SUMBATCH keeps up to date, instead of waiting for
+      *            the nightly batch's job-log output.
+      *  NOTE:     Vendor-extension (EXEC CICS) dialect - this program
+      *            is translated by the CICS command translator before
+      *            compilation and is not processed by plain cobc.
+      *****************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. SUMINQ.
+
+       ENVIRONMENT DIVISION.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-RESP                      PIC S9(8) COMP.
+
+       01  WS-SHARED-TOTAL-KEY          PIC X(8) VALUE "RUNTOTAL".
+       COPY TOTVSAM.
+
+       01  WS-EDIT-AMOUNT               PIC -(9)9.99.
+       01  WS-EDIT-COUNT                PIC ZZZZZZ9.
+
+       01  WS-INQUIRY-LINE.
+           05  FILLER                   PIC X(20)
+                   VALUE "CURRENT BATCH TOTAL:".
+           05  WS-INQ-AMOUNT            PIC X(13).
+           05  FILLER                   PIC X(4) VALUE SPACES.
+           05  FILLER                   PIC X(18)
+                   VALUE "RECORDS PROCESSED:".
+           05  WS-INQ-COUNT             PIC X(7).
+
+       01  WS-NOT-FOUND-LINE            PIC X(40)
+               VALUE "NO BATCH TOTAL AVAILABLE FOR TODAY YET.".
+
+       PROCEDURE DIVISION.
+       0000-MAIN.
+           MOVE WS-SHARED-TOTAL-KEY TO ST-KEY.
+           EXEC CICS READ
+               DATASET('SHRDTOT')
+               INTO(SHARED-TOTAL-RECORD)
+               RIDFLD(ST-KEY)
+               RESP(WS-RESP)
+           END-EXEC.
+
+           IF WS-RESP = DFHRESP(NORMAL)
+               PERFORM 1000-BUILD-INQUIRY-LINE
+               EXEC CICS SEND TEXT
+                   FROM(WS-INQUIRY-LINE)
+                   LENGTH(LENGTH OF WS-INQUIRY-LINE)
+                   ERASE
+               END-EXEC
+           ELSE
+               EXEC CICS SEND TEXT
+                   FROM(WS-NOT-FOUND-LINE)
+                   LENGTH(LENGTH OF WS-NOT-FOUND-LINE)
+                   ERASE
+               END-EXEC
+           END-IF.
+
+           EXEC CICS RETURN
+           END-EXEC.
+
+       1000-BUILD-INQUIRY-LINE.
+           MOVE ST-RUNNING-TOTAL TO WS-EDIT-AMOUNT.
+           MOVE WS-EDIT-AMOUNT TO WS-INQ-AMOUNT.
+           MOVE ST-RECORD-COUNT TO WS-EDIT-COUNT.
+           MOVE WS-EDIT-COUNT TO WS-INQ-COUNT.
