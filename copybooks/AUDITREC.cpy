@@ -0,0 +1,12 @@
+      *****************************************************************
+      *  AUDITREC.CPY
+      *  Audit trail record - one per ADD ... GIVING WS-RESULT, so a
+      *  bad total can be reconstructed during month-end reconciliation.
+      *****************************************************************
+       01  AUDIT-RECORD.
+           05  AUD-TIMESTAMP            PIC X(26).
+           05  AUD-JOB-ID               PIC X(8).
+           05  AUD-INTEGER-1            PIC S9(7)V99.
+           05  AUD-INTEGER-2            PIC S9(7)V99.
+           05  AUD-RESULT               PIC S9(7)V99.
+           05  FILLER                   PIC X(37).
