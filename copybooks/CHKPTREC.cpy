@@ -0,0 +1,24 @@
+      *****************************************************************
+      *  CHKPTREC.CPY
+      *  Periodic checkpoint record - valid-record count, physical
+      *  TRANS-IN read count, running batch total, and the category
+      *  breakdown table, so an abended run can restart from the last
+      *  checkpoint instead of reprocessing the whole day's batch
+      *  window.  The physical read count is tracked separately from
+      *  the valid-record count because exception records are read but
+      *  never counted toward the valid total - restart must skip past
+      *  them by physical position, not by how many were valid.  The
+      *  category table/OTHER bucket are persisted alongside the batch
+      *  total so the req 007 summary report still reconciles after a
+      *  restart instead of only reflecting post-restart transactions.
+      *****************************************************************
+       01  CHECKPOINT-RECORD.
+           05  CKPT-RECORD-COUNT        PIC 9(7).
+           05  CKPT-PHYSICAL-READ-COUNT PIC 9(7).
+           05  CKPT-RUNNING-TOTAL       PIC S9(9)V99 COMP-3.
+           05  CKPT-CAT-USED-COUNT      PIC 9(2).
+           05  CKPT-CATEGORY-ENTRY OCCURS 20 TIMES.
+               10  CKPT-CAT-CODE        PIC X(4).
+               10  CKPT-CAT-SUBTOTAL    PIC S9(9)V99 COMP-3.
+           05  CKPT-OTHER-CATEGORY-TOTAL PIC S9(9)V99 COMP-3.
+           05  CKPT-OTHER-CATEGORY-COUNT PIC 9(7).
