@@ -0,0 +1,10 @@
+      *****************************************************************
+      *  CTLTOTREC.CPY
+      *  Control total record supplied by the originating system (its
+      *  trailer record), used to independently verify that this run
+      *  summed everything it was handed - no dropped or duplicated
+      *  transactions.
+      *****************************************************************
+       01  CTL-TOTAL-RECORD.
+           05  CTL-HASH-TOTAL           PIC S9(9)V99 COMP-3.
+           05  FILLER                   PIC X(69).
