@@ -0,0 +1,13 @@
+      *****************************************************************
+      *  EXCPREC.CPY
+      *  Capacity-exception report record - logged when a transaction's
+      *  sum would exceed the current S9(7)V99 field capacity, instead
+      *  of letting the result field quietly absorb an out-of-bounds
+      *  sending-system value.
+      *****************************************************************
+       01  EXCP-RECORD.
+           05  EXCP-TIMESTAMP           PIC X(26).
+           05  EXCP-RECORD-NUMBER       PIC 9(7).
+           05  EXCP-INTEGER-1           PIC S9(7)V99.
+           05  EXCP-INTEGER-2           PIC S9(7)V99.
+           05  EXCP-REASON              PIC X(40).
