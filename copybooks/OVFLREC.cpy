@@ -0,0 +1,14 @@
+      *****************************************************************
+      *  OVFLREC.CPY
+      *  Overflow-warning report record - logged whenever a record's
+      *  sum exceeds a configurable warning threshold, even though it
+      *  still fits the widened PIC 9(7) result field, so we get early
+      *  warning before the field itself finally rolls over.
+      *****************************************************************
+       01  OVFL-RECORD.
+           05  OVFL-TIMESTAMP           PIC X(26).
+           05  OVFL-RECORD-NUMBER       PIC 9(7).
+           05  OVFL-INTEGER-1           PIC S9(7)V99.
+           05  OVFL-INTEGER-2           PIC S9(7)V99.
+           05  OVFL-RESULT              PIC S9(7)V99.
+           05  OVFL-THRESHOLD           PIC S9(7)V99.
