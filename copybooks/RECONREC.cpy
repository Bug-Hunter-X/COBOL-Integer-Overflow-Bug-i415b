@@ -0,0 +1,13 @@
+      *****************************************************************
+      *  RECONREC.CPY
+      *  Control-total reconciliation report record - one record per
+      *  run, persisting the BALANCED/MISMATCH/NO-TOTAL result so a
+      *  downstream GL feed job can gate on a file instead of a
+      *  job-log DISPLAY line.
+      *****************************************************************
+       01  RECON-RECORD.
+           05  RECON-TIMESTAMP          PIC X(26).
+           05  RECON-STATUS             PIC X(9).
+           05  RECON-BATCH-TOTAL        PIC S9(9)V99.
+           05  RECON-EXTERNAL-TOTAL     PIC S9(9)V99.
+           05  RECON-DIFFERENCE         PIC S9(9)V99.
