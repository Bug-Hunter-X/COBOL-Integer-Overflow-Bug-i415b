@@ -0,0 +1,11 @@
+      *****************************************************************
+      *  RESOUT.CPY
+      *  Outbound GL interface record - one per transaction summed,
+      *  so the general ledger feed job can pick up totals without
+      *  anyone reading the job log.
+      *****************************************************************
+       01  RESULT-OUT-RECORD.
+           05  RO-RUN-DATE              PIC X(8).
+           05  RO-RECORD-COUNT          PIC 9(7).
+           05  RO-RESULT                PIC S9(7)V99 COMP-3.
+           05  FILLER                   PIC X(51).
