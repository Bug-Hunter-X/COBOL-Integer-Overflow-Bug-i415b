@@ -0,0 +1,6 @@
+      *****************************************************************
+      *  SUMRPT.CPY
+      *  Generic print line for the formatted batch summary report -
+      *  run date, records processed, final result, category subtotals.
+      *****************************************************************
+       01  SUMMARY-RECORD                PIC X(132).
