@@ -0,0 +1,11 @@
+      *****************************************************************
+      *  TOTVSAM.CPY
+      *  Shared VSAM record holding the batch's current running total
+      *  and record count, kept up to date as SUMBATCH processes each
+      *  transaction so SUMINQ can answer a same-day inquiry without
+      *  waiting for the nightly batch to finish.
+      *****************************************************************
+       01  SHARED-TOTAL-RECORD.
+           05  ST-KEY                   PIC X(8).
+           05  ST-RUNNING-TOTAL         PIC S9(9)V99 COMP-3.
+           05  ST-RECORD-COUNT          PIC 9(7).
