@@ -0,0 +1,12 @@
+      *****************************************************************
+      *  TRANREC.CPY
+      *  Daily posting transaction record - one amount pair per record.
+      *  Signed packed-decimal currency fields (dollars and cents) so
+      *  reversals/credits and cents postings flow through as real
+      *  financial amounts instead of whole, non-negative integers.
+      *****************************************************************
+       01  TRAN-RECORD.
+           05  TRAN-INTEGER-1          PIC S9(7)V99 COMP-3.
+           05  TRAN-INTEGER-2          PIC S9(7)V99 COMP-3.
+           05  TRAN-CATEGORY           PIC X(4).
+           05  FILLER                  PIC X(60).
